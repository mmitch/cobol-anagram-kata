@@ -0,0 +1,8 @@
+      * Satzlayout des Signatur-Index (VSAM KSDS): Primaerschluessel ist
+      * IDX-WORT (eindeutig - das urspruengliche Wort aus der
+      * Wortliste). IDX-SIGNATUR, die sortierte Buchstabensignatur des
+      * Wortes, ist der Alternate Key mit Mehrfachschluesseln, da viele
+      * Woerter dieselbe Signatur teilen koennen (siehe
+      * copybook/INDEXDATEI.CPY fuer die Schluesseldefinition).
+           05 IDX-SIGNATUR              PIC X(80).
+           05 IDX-WORT                  PIC X(80).
