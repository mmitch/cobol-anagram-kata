@@ -0,0 +1,273 @@
+      * Gemeinsame PROCEDURE-DIVISION-Logik der Anagramm-Pruefung.
+      * Erwartet die Datenfelder aus VERGLEICH-DATEN.CPY sowie ein vom
+      * einbindenden Programm selbst deklariertes AUDIT-DATEI (FD-Satz
+      * COPY AUDITSATZ) fuer AUDIT-INITIALISIERUNG/AUDIT-PROTOKOLLIEREN/
+      * AUDIT-SCHLIESSEN.
+           COPY SIGNATUR-LOGIK.
+
+       PRUEFE-ANAGRAMM SECTION.
+           MOVE WORT-1 TO VGL-WORT-1
+           MOVE WORT-2 TO VGL-WORT-2
+           MOVE WORT-1 TO WS-EINGABE-ROH-1
+           MOVE WORT-2 TO WS-EINGABE-ROH-2
+           PERFORM GEMEINSAME-PRUEFUNG
+           EXIT.
+
+       PRUEFE-ANAGRAMM-PHRASE SECTION.
+           MOVE PHRASE-1 TO BER-EINGABE
+           PERFORM BEREINIGE-PHRASE
+           MOVE BER-AUSGABE TO VGL-WORT-1
+           MOVE PHRASE-2 TO BER-EINGABE
+           PERFORM BEREINIGE-PHRASE
+           MOVE BER-AUSGABE TO VGL-WORT-2
+           MOVE PHRASE-1 TO WS-EINGABE-ROH-1
+           MOVE PHRASE-2 TO WS-EINGABE-ROH-2
+           PERFORM GEMEINSAME-PRUEFUNG
+           EXIT.
+
+      * Entfernt Leer- und Satzzeichen aus BER-EINGABE, damit
+      * mehrwortige Phrasen wie einzelne Woerter verglichen werden
+      * koennen. Uebrig bleiben nur Buchstaben (inkl. Umlaute/ss).
+       BEREINIGE-PHRASE SECTION.
+           MOVE SPACES TO BER-AUSGABE
+           MOVE 1 TO BER-ZEIGER
+           PERFORM VARYING BER-INDEX FROM 1 BY 1 UNTIL BER-INDEX > 80
+               EVALUATE TRUE
+                   WHEN BER-ZEICHEN (BER-INDEX) >= "A" AND
+                        BER-ZEICHEN (BER-INDEX) <= "Z"
+                       STRING BER-ZEICHEN (BER-INDEX) DELIMITED BY SIZE
+                           INTO BER-AUSGABE WITH POINTER BER-ZEIGER
+                   WHEN BER-ZEICHEN (BER-INDEX) >= "a" AND
+                        BER-ZEICHEN (BER-INDEX) <= "z"
+                       STRING BER-ZEICHEN (BER-INDEX) DELIMITED BY SIZE
+                           INTO BER-AUSGABE WITH POINTER BER-ZEIGER
+                   WHEN BER-ZEICHEN (BER-INDEX) = X"C4" OR
+                        BER-ZEICHEN (BER-INDEX) = X"D6" OR
+                        BER-ZEICHEN (BER-INDEX) = X"DC" OR
+                        BER-ZEICHEN (BER-INDEX) = X"E4" OR
+                        BER-ZEICHEN (BER-INDEX) = X"F6" OR
+                        BER-ZEICHEN (BER-INDEX) = X"FC" OR
+                        BER-ZEICHEN (BER-INDEX) = X"DF"
+                       STRING BER-ZEICHEN (BER-INDEX) DELIMITED BY SIZE
+                           INTO BER-AUSGABE WITH POINTER BER-ZEIGER
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       GEMEINSAME-PRUEFUNG SECTION.
+           MOVE VGL-WORT-1 TO NORM-EINGABE
+           PERFORM NORMALISIERE-WORT
+           MOVE NORM-AUSGABE TO VGL-WORT-1
+           MOVE VGL-WORT-2 TO NORM-EINGABE
+           PERFORM NORMALISIERE-WORT
+           MOVE NORM-AUSGABE TO VGL-WORT-2
+           PERFORM VARYING VGL-INDEX FROM 1 BY 1
+                   UNTIL VGL-INDEX > 256
+               MOVE 0 TO VGL-ZAEHLER-1 (VGL-INDEX)
+               MOVE 0 TO VGL-ZAEHLER-2 (VGL-INDEX)
+           END-PERFORM
+           PERFORM VARYING VGL-STELLE FROM 1 BY 1
+                   UNTIL VGL-STELLE > LENGTH OF VGL-WORT-1
+               COMPUTE VGL-INDEX =
+                   FUNCTION ORD(VGL-WORT-1 (VGL-STELLE:1))
+               ADD 1 TO VGL-ZAEHLER-1 (VGL-INDEX)
+               COMPUTE VGL-INDEX =
+                   FUNCTION ORD(VGL-WORT-2 (VGL-STELLE:1))
+               ADD 1 TO VGL-ZAEHLER-2 (VGL-INDEX)
+           END-PERFORM
+           IF VGL-ZAEHLERFELD-1 = VGL-ZAEHLERFELD-2
+               SET IST-ANAGRAMM TO TRUE
+           ELSE
+               SET IST-KEIN-ANAGRAMM TO TRUE
+           END-IF
+           PERFORM PRUEFE-WOERTERBUCH
+           PERFORM AUDIT-PROTOKOLLIEREN
+           EXIT.
+
+      * Laedt die Woerterbuch-Referenzdatei des einbindenden Programms
+      * (FD-Satz COPY WOERTERBUCHSATZ, WBS-WORT) einmal vollstaendig
+      * nach WB-EINTRAG, normalisiert wie beim Anagramm-Vergleich
+      * (Gross-/Kleinschreibung, Umlaut-/Digraph-Schreibweise), damit
+      * PRUEFE-WOERTERBUCH je Pruefung nur noch nachschlagen muss.
+       WOERTERBUCH-INITIALISIERUNG SECTION.
+           MOVE 0 TO WB-ANZAHL
+           OPEN INPUT WOERTERBUCH-DATEI
+           IF WS-WOERTERBUCH-DATEI-STATUS = "00"
+               SET WOERTERBUCH-AKTIV TO TRUE
+               PERFORM UNTIL WOERTERBUCH-ENDE
+                   READ WOERTERBUCH-DATEI
+                       AT END
+                           SET WOERTERBUCH-ENDE TO TRUE
+                       NOT AT END
+                           IF WB-ANZAHL < 50000
+                               ADD 1 TO WB-ANZAHL
+                               MOVE WBS-WORT TO NORM-EINGABE
+                               PERFORM NORMALISIERE-WORT
+                               MOVE NORM-AUSGABE TO WB-WORT (WB-ANZAHL)
+                           ELSE
+                               IF NOT WOERTERBUCH-VOLL-GEMELDET
+                                   SET WOERTERBUCH-VOLL-GEMELDET
+                                       TO TRUE
+                                   DISPLAY "WARNUNG: Woerterbuch "
+                                       "abgeschnitten bei 50000 "
+                                       "Eintraegen - weitere Woerter "
+                                       "werden ignoriert"
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WOERTERBUCH-DATEI
+           END-IF
+           EXIT.
+
+      * Schlaegt jedes Einzelwort beider gepruefter Phrasen (normalisiert
+      * wie beim Anagramm-Vergleich) im geladenen Woerterbuch nach und
+      * setzt WOERTER-GUELTIG-STATUS, damit Reports "echtes Wortpaar"
+      * von "Buchstabensalat" unterscheiden koennen. Prueft gegen die
+      * rohen, noch nicht von Leer-/Satzzeichen bereinigten Eingaben
+      * (WS-EINGABE-ROH-1/2), nicht gegen die zu einem Buchstabenblock
+      * verkettete Vergleichsform VGL-WORT-1/2 - eine mehrwortige Phrase
+      * wie "Tom Marvolo Riddle" soll als drei echte Woerter geprueft
+      * werden, nicht als ein Woerterbucheintrag "TOMMARVOLORIDDLE", der
+      * nie treffen wuerde. Ohne geladenes Woerterbuch (z.B. isolierte
+      * Unit-Tests von PRUEFE-ANAGRAMM) bleibt der Status leer.
+       PRUEFE-WOERTERBUCH SECTION.
+           MOVE SPACES TO WOERTER-GUELTIG-STATUS
+           IF WOERTERBUCH-AKTIV
+               MOVE WS-EINGABE-ROH-1 TO WS-WORT-PRUEF-EINGABE
+               PERFORM PRUEFE-WOERTERBUCH-PHRASE
+               MOVE WS-WORT-PRUEF-ALLE-GUELTIG-SCH
+                   TO WB-WORT-1-GEFUNDEN-SCH
+               MOVE WS-EINGABE-ROH-2 TO WS-WORT-PRUEF-EINGABE
+               PERFORM PRUEFE-WOERTERBUCH-PHRASE
+               MOVE WS-WORT-PRUEF-ALLE-GUELTIG-SCH
+                   TO WB-WORT-2-GEFUNDEN-SCH
+               IF WB-WORT-1-GEFUNDEN AND WB-WORT-2-GEFUNDEN
+                   SET BEIDE-WOERTER-GUELTIG TO TRUE
+               ELSE
+                   SET NICHT-BEIDE-WOERTER-GUELTIG TO TRUE
+               END-IF
+           END-IF
+           EXIT.
+
+      * Zerlegt WS-WORT-PRUEF-EINGABE (eine rohe Phrase oder ein
+      * einzelnes Wort) an denselben Stellen wie BEREINIGE-PHRASE in
+      * Einzelwoerter und prueft jedes davon per WOERTERBUCH-WORT-
+      * PRUEFEN; setzt WS-WORT-PRUEF-ALLE-GUELTIG nur, wenn die Phrase
+      * mindestens ein Wort enthaelt und jedes davon im Woerterbuch
+      * steht.
+       PRUEFE-WOERTERBUCH-PHRASE SECTION.
+           MOVE 'J' TO WS-WORT-PRUEF-ALLE-GUELTIG-SCH
+           MOVE 0 TO WS-WORT-PRUEF-ANZAHL
+           MOVE SPACES TO WS-WORT-PRUEF-AKTUELL
+           MOVE 1 TO WS-WORT-PRUEF-ZEIGER
+           PERFORM VARYING WS-WORT-PRUEF-INDEX FROM 1 BY 1
+                   UNTIL WS-WORT-PRUEF-INDEX > 80
+               MOVE WS-WORT-PRUEF-ZEICHEN (WS-WORT-PRUEF-INDEX)
+                   TO WS-WORT-PRUEF-ZEICHEN-AKT
+               EVALUATE TRUE
+                   WHEN WS-WORT-PRUEF-ZEICHEN-AKT >= "A" AND
+                        WS-WORT-PRUEF-ZEICHEN-AKT <= "Z"
+                       STRING WS-WORT-PRUEF-ZEICHEN-AKT
+                           DELIMITED BY SIZE
+                           INTO WS-WORT-PRUEF-AKTUELL
+                           WITH POINTER WS-WORT-PRUEF-ZEIGER
+                   WHEN WS-WORT-PRUEF-ZEICHEN-AKT >= "a" AND
+                        WS-WORT-PRUEF-ZEICHEN-AKT <= "z"
+                       STRING WS-WORT-PRUEF-ZEICHEN-AKT
+                           DELIMITED BY SIZE
+                           INTO WS-WORT-PRUEF-AKTUELL
+                           WITH POINTER WS-WORT-PRUEF-ZEIGER
+                   WHEN WS-WORT-PRUEF-ZEICHEN-AKT = X"C4" OR
+                        WS-WORT-PRUEF-ZEICHEN-AKT = X"D6" OR
+                        WS-WORT-PRUEF-ZEICHEN-AKT = X"DC" OR
+                        WS-WORT-PRUEF-ZEICHEN-AKT = X"E4" OR
+                        WS-WORT-PRUEF-ZEICHEN-AKT = X"F6" OR
+                        WS-WORT-PRUEF-ZEICHEN-AKT = X"FC" OR
+                        WS-WORT-PRUEF-ZEICHEN-AKT = X"DF"
+                       STRING WS-WORT-PRUEF-ZEICHEN-AKT
+                           DELIMITED BY SIZE
+                           INTO WS-WORT-PRUEF-AKTUELL
+                           WITH POINTER WS-WORT-PRUEF-ZEIGER
+                   WHEN OTHER
+                       PERFORM WOERTERBUCH-WORT-PRUEFEN
+               END-EVALUATE
+           END-PERFORM
+           PERFORM WOERTERBUCH-WORT-PRUEFEN
+           IF WS-WORT-PRUEF-ANZAHL = 0
+               MOVE 'N' TO WS-WORT-PRUEF-ALLE-GUELTIG-SCH
+           END-IF
+           EXIT.
+
+      * Schlaegt das in WS-WORT-PRUEF-AKTUELL (Laenge
+      * WS-WORT-PRUEF-ZEIGER - 1) gesammelte Einzelwort im Woerterbuch
+      * nach, sobald PRUEFE-WOERTERBUCH-PHRASE ein Trennzeichen oder das
+      * Phrasenende erreicht; tut nichts, wenn seit dem letzten Aufruf
+      * kein neues Wort gesammelt wurde.
+       WOERTERBUCH-WORT-PRUEFEN SECTION.
+           IF WS-WORT-PRUEF-ZEIGER > 1
+               ADD 1 TO WS-WORT-PRUEF-ANZAHL
+               MOVE SPACES TO NORM-EINGABE
+               MOVE WS-WORT-PRUEF-AKTUELL (1:WS-WORT-PRUEF-ZEIGER - 1)
+                   TO NORM-EINGABE
+               PERFORM NORMALISIERE-WORT
+               MOVE NORM-AUSGABE TO WB-SUCH-WORT
+               PERFORM WOERTERBUCH-NACHSCHLAGEN
+               IF NOT WB-GEFUNDEN
+                   MOVE 'N' TO WS-WORT-PRUEF-ALLE-GUELTIG-SCH
+               END-IF
+               MOVE SPACES TO WS-WORT-PRUEF-AKTUELL
+               MOVE 1 TO WS-WORT-PRUEF-ZEIGER
+           END-IF
+           EXIT.
+
+       WOERTERBUCH-NACHSCHLAGEN SECTION.
+           MOVE 'N' TO WB-GEFUNDEN-SCH
+           IF WB-ANZAHL > 0
+               SET WB-IDX TO 1
+               SEARCH WB-EINTRAG
+                   AT END
+                       CONTINUE
+                   WHEN WB-WORT (WB-IDX) = WB-SUCH-WORT
+                       MOVE 'J' TO WB-GEFUNDEN-SCH
+               END-SEARCH
+           END-IF
+           EXIT.
+
+      * Oeffnet die Audit-Datei des einbindenden Programms (Anhaengen,
+      * beim allerersten Lauf Neuanlage) und schaltet die Protokoll-
+      * ierung fuer die Dauer des Laufs frei.
+       AUDIT-INITIALISIERUNG SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-AKTUELLES-DATUM
+           MOVE WS-AKTUELLES-DATUM (1:14) TO WS-LAUF-ID
+           OPEN EXTEND AUDIT-DATEI
+           IF WS-AUDIT-DATEI-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-DATEI
+           END-IF
+           SET AUDIT-AKTIV TO TRUE
+           EXIT.
+
+      * Schreibt einen Nachweis-Satz je Pruefung fort, solange die
+      * Audit-Datei geoeffnet ist (nur nach AUDIT-INITIALISIERUNG, nicht
+      * in isolierten Unit-Tests von PRUEFE-ANAGRAMM).
+       AUDIT-PROTOKOLLIEREN SECTION.
+           IF AUDIT-AKTIV
+               MOVE FUNCTION CURRENT-DATE TO
+                   AUD-ZEITSTEMPEL OF AUDIT-SATZ
+               MOVE WS-LAUF-ID TO AUD-LAUF-ID OF AUDIT-SATZ
+               MOVE WS-EINGABE-ROH-1 TO AUD-WORT-1 OF AUDIT-SATZ
+               MOVE WS-EINGABE-ROH-2 TO AUD-WORT-2 OF AUDIT-SATZ
+               MOVE ANAGRAMM-STATUS TO AUD-STATUS OF AUDIT-SATZ
+               MOVE WOERTER-GUELTIG-STATUS TO
+                   AUD-WOERTER-GUELTIG OF AUDIT-SATZ
+               WRITE AUDIT-SATZ
+           END-IF
+           EXIT.
+
+       AUDIT-SCHLIESSEN SECTION.
+           IF AUDIT-AKTIV
+               CLOSE AUDIT-DATEI
+           END-IF
+           EXIT.
