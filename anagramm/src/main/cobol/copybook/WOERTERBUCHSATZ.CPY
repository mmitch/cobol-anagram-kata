@@ -0,0 +1,4 @@
+      * Satzlayout der Woerterbuch-Referenzdatei: ein gueltiges
+      * deutsches Wort je Satz, das gegen WORT-1/WORT-2 bzw.
+      * PHRASE-1/PHRASE-2 zur Echtwort-Pruefung herangezogen wird.
+           05 WBS-WORT                  PIC X(80).
