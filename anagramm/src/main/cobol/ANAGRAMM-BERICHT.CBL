@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANAGRAMM-BERICHT.
+
+      * Tagesabschlussbericht zum ANAGRAMM-Stapellauf: liest die
+      * Ausgabedatei des Stapellaufs (COPY AUSGABESATZ) und druckt
+      * Laufsummen - verarbeitete Paare, Anzahl/Anteil JA und NEIN,
+      * davon wie viele mit zwei echten Woerterbucheintraegen
+      * (SATZ-WOERTER-GUELTIG), sowie die Anzahl wegen fehlerhafter
+      * Eingabedaten abgelehnter Saetze (Status FEHL) - im selben
+      * Berichtsformat wie ANAGRAMM-GRUPPEN, damit der Betrieb einen
+      * Lauf ueberblicken kann, ohne tausende Detailzeilen
+      * durchzusehen.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUSGABE-DATEI ASSIGN TO "ANAGOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BERICHT-DATEI ASSIGN TO "ANAGSUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUSGABE-DATEI.
+       01  AUSGABE-SATZ.
+           COPY AUSGABESATZ.
+
+       FD  BERICHT-DATEI.
+       01  BERICHT-ZEILE                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01 BERICHT-STEUERUNG.
+           05 WS-AUSGABE-ENDE-SCH       PIC X(01) VALUE 'N'.
+               88 AUSGABE-ENDE          VALUE 'J'.
+
+       01 LAUFSUMMEN.
+           05 WS-SAETZE-GESAMT          PIC 9(9) VALUE 0.
+           05 WS-ANZAHL-JA              PIC 9(9) VALUE 0.
+           05 WS-ANZAHL-NEIN            PIC 9(9) VALUE 0.
+           05 WS-ANZAHL-ABGELEHNT       PIC 9(9) VALUE 0.
+           05 WS-ANZAHL-ECHTE-WOERTER   PIC 9(9) VALUE 0.
+           05 WS-ANTEIL-JA              PIC 999V99.
+           05 WS-ANTEIL-NEIN            PIC 999V99.
+
+       01 WS-AKTUELLES-TAGESDATUM       PIC X(10).
+
+       01 BERICHTS-ZEILEN.
+           05 KOPF-ZEILE-1.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(40)
+                       VALUE "ANAGRAMM-BERICHT - Tagesabschluss".
+               10 FILLER                PIC X(10) VALUE "DATUM: ".
+               10 KZ1-DATUM             PIC X(10).
+           05 DETAIL-ZEILE-1.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(30)
+                       VALUE "SAETZE VERARBEITET GESAMT: ".
+               10 DZ1-GESAMT            PIC ZZZ,ZZZ,ZZ9.
+           05 DETAIL-ZEILE-2.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(30)
+                       VALUE "DAVON ANAGRAMM (JA)........: ".
+               10 DZ2-ANZAHL            PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER                PIC X(4)  VALUE SPACES.
+               10 FILLER                PIC X(10) VALUE "( ".
+               10 DZ2-ANTEIL            PIC ZZ9.99.
+               10 FILLER                PIC X(3)  VALUE " %)".
+           05 DETAIL-ZEILE-3.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(30)
+                       VALUE "DAVON KEIN ANAGRAMM (NEIN)..: ".
+               10 DZ3-ANZAHL            PIC ZZZ,ZZZ,ZZ9.
+               10 FILLER                PIC X(4)  VALUE SPACES.
+               10 FILLER                PIC X(10) VALUE "( ".
+               10 DZ3-ANTEIL            PIC ZZ9.99.
+               10 FILLER                PIC X(3)  VALUE " %)".
+           05 DETAIL-ZEILE-4.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(30)
+                       VALUE "ABGELEHNT (FEHLERHAFT)......: ".
+               10 DZ4-ANZAHL            PIC ZZZ,ZZZ,ZZ9.
+           05 DETAIL-ZEILE-5.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(30)
+                       VALUE "DAVON MIT ECHTEN WOERTERN...: ".
+               10 DZ5-ANZAHL            PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM BERICHT-INITIALISIERUNG
+           PERFORM LAUFSUMMEN-ERMITTELN
+           PERFORM BERICHT-DRUCKEN
+           CLOSE AUSGABE-DATEI
+           CLOSE BERICHT-DATEI
+           GOBACK
+           .
+
+       BERICHT-INITIALISIERUNG SECTION.
+           OPEN INPUT AUSGABE-DATEI
+           OPEN OUTPUT BERICHT-DATEI
+           EXIT.
+
+      * Liest die Ausgabedatei des Stapellaufs vollstaendig und zaehlt
+      * je Satz-Status.
+       LAUFSUMMEN-ERMITTELN SECTION.
+           READ AUSGABE-DATEI
+               AT END SET AUSGABE-ENDE TO TRUE
+           END-READ
+           PERFORM UNTIL AUSGABE-ENDE
+               ADD 1 TO WS-SAETZE-GESAMT
+               EVALUATE SATZ-STATUS OF AUSGABE-SATZ
+                   WHEN "JA"
+                       ADD 1 TO WS-ANZAHL-JA
+                       IF SATZ-WOERTER-GUELTIG OF AUSGABE-SATZ = "JA"
+                           ADD 1 TO WS-ANZAHL-ECHTE-WOERTER
+                       END-IF
+                   WHEN "NEIN"
+                       ADD 1 TO WS-ANZAHL-NEIN
+                   WHEN "FEHL"
+                       ADD 1 TO WS-ANZAHL-ABGELEHNT
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               READ AUSGABE-DATEI
+                   AT END SET AUSGABE-ENDE TO TRUE
+               END-READ
+           END-PERFORM
+           EXIT.
+
+      * Berechnet die Prozentanteile und schreibt den Bericht.
+       BERICHT-DRUCKEN SECTION.
+           IF WS-SAETZE-GESAMT > 0
+               COMPUTE WS-ANTEIL-JA ROUNDED =
+                   WS-ANZAHL-JA * 100 / WS-SAETZE-GESAMT
+               COMPUTE WS-ANTEIL-NEIN ROUNDED =
+                   WS-ANZAHL-NEIN * 100 / WS-SAETZE-GESAMT
+           ELSE
+               MOVE 0 TO WS-ANTEIL-JA
+               MOVE 0 TO WS-ANTEIL-NEIN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-AKTUELLES-TAGESDATUM
+           MOVE WS-AKTUELLES-TAGESDATUM TO KZ1-DATUM
+           MOVE KOPF-ZEILE-1 TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+
+           MOVE WS-SAETZE-GESAMT TO DZ1-GESAMT
+           MOVE DETAIL-ZEILE-1 TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+
+           MOVE WS-ANZAHL-JA TO DZ2-ANZAHL
+           MOVE WS-ANTEIL-JA TO DZ2-ANTEIL
+           MOVE DETAIL-ZEILE-2 TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+
+           MOVE WS-ANZAHL-NEIN TO DZ3-ANZAHL
+           MOVE WS-ANTEIL-NEIN TO DZ3-ANTEIL
+           MOVE DETAIL-ZEILE-3 TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+
+           MOVE WS-ANZAHL-ABGELEHNT TO DZ4-ANZAHL
+           MOVE DETAIL-ZEILE-4 TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+
+           MOVE WS-ANZAHL-ECHTE-WOERTER TO DZ5-ANZAHL
+           MOVE DETAIL-ZEILE-5 TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+           EXIT.
