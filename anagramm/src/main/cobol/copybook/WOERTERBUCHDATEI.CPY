@@ -0,0 +1,6 @@
+      * FILE-CONTROL-Eintrag fuer die Woerterbuch-Referenzdatei,
+      * gemeinsam genutzt von jedem Programm, das VERGLEICH-LOGIK.CPY
+      * einbindet.
+           SELECT WOERTERBUCH-DATEI ASSIGN TO "ANAGWB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WOERTERBUCH-DATEI-STATUS.
