@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANAGRAMM-GRUPPEN.
+
+      * Anagramm-Gruppierungsbericht ("Thesaurus") fuer das
+      * Puzzle-Design-Team: liest eine komplette Wortliste, bildet je
+      * Wort eine sortierte Buchstabensignatur, sortiert die Liste per
+      * COBOL SORT auf dieser Signatur und schreibt fuer jede Gruppe
+      * mit mehr als einem Mitglied eine Zeile im Berichtsformat.
+      * Die eigentliche Anagramm-Bestaetigung je Gruppe laeuft ueber
+      * die gemeinsame PRUEFE-ANAGRAMM-PHRASE-Logik (COPY
+      * VERGLEICH-LOGIK), nicht ueber einen eigenen paarweisen
+      * Vergleich der ganzen Liste.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORTLISTE-DATEI ASSIGN TO "ANAGWL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTIER-DATEI ASSIGN TO "SORTWK1".
+
+           SELECT BERICHT-DATEI ASSIGN TO "ANAGGRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY AUDITDATEI.
+
+           COPY WOERTERBUCHDATEI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WORTLISTE-DATEI.
+       01  WORTLISTE-SATZ.
+           COPY WORTLISTESATZ.
+
+       SD  SORTIER-DATEI.
+       01  SORTIER-SATZ.
+           05 SORT-SIGNATUR             PIC X(80).
+           05 SORT-WORT                 PIC X(80).
+
+       FD  BERICHT-DATEI.
+       01  BERICHT-ZEILE                PIC X(133).
+
+       FD  AUDIT-DATEI.
+       01  AUDIT-SATZ.
+           COPY AUDITSATZ.
+
+       FD  WOERTERBUCH-DATEI.
+       01  WOERTERBUCH-SATZ.
+           COPY WOERTERBUCHSATZ.
+
+       WORKING-STORAGE SECTION.
+           COPY VERGLEICH-DATEN.
+
+       01 GRUPPEN-STEUERUNG.
+           05 WS-WORTLISTE-ENDE-SCH     PIC X(01) VALUE 'N'.
+               88 WORTLISTE-ENDE        VALUE 'J'.
+           05 WS-SORTIER-ENDE-SCH       PIC X(01) VALUE 'N'.
+               88 SORTIER-ENDE          VALUE 'J'.
+           05 WS-GRUPPEN-ANZAHL         PIC 9(6) VALUE 0.
+           05 WS-WORTE-GESAMT           PIC 9(6) VALUE 0.
+           05 WS-GRUPPE-UEBERLAUF       PIC 9(6) VALUE 0.
+           05 WS-ZEILE-UEBERLAUF        PIC 9(6) VALUE 0.
+
+       01 GRUPPEN-ARBEIT.
+           05 GRP-AKTUELLE-SIGNATUR     PIC X(80).
+           05 GRP-ANZAHL                PIC 9(4) VALUE 0.
+           05 GRP-ZEIGER                PIC 9(4).
+           05 GRP-ZEILE-UEBERLAUF-SCH   PIC X(01) VALUE 'N'.
+               88 GRP-ZEILE-NOCH-NICHT-GEZAEHLT VALUE 'N'.
+               88 GRP-ZEILE-BEREITS-GEZAEHLT     VALUE 'J'.
+           05 GRP-WORT OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON GRP-ANZAHL
+                   INDEXED BY GRP-IDX.
+               10 GRP-WORT-TEXT         PIC X(80).
+
+       01 BERICHTS-ZEILEN.
+           05 KOPF-ZEILE-1.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(40)
+                       VALUE "ANAGRAMM-GRUPPEN - Thesaurus-Bericht".
+               10 FILLER                PIC X(10) VALUE "DATUM: ".
+               10 KZ1-DATUM             PIC X(10).
+           05 KOPF-ZEILE-2.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(20) VALUE "SIGNATUR".
+               10 FILLER                PIC X(4)  VALUE SPACES.
+               10 FILLER                PIC X(80)
+                       VALUE "WOERTER DER GRUPPE".
+           05 DETAIL-ZEILE.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 DZ-SIGNATUR           PIC X(20).
+               10 FILLER                PIC X(4)  VALUE SPACES.
+               10 DZ-WOERTER            PIC X(108).
+           05 FUSS-ZEILE.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(20)
+                       VALUE "GEFUNDENE GRUPPEN: ".
+               10 FZ-GRUPPEN-ANZAHL     PIC ZZZ,ZZ9.
+               10 FILLER                PIC X(4)  VALUE SPACES.
+               10 FILLER                PIC X(20)
+                       VALUE "WOERTER GEPRUEFT: ".
+               10 FZ-WORTE-GESAMT       PIC ZZZ,ZZ9.
+           05 FUSS-ZEILE-2.
+               10 FILLER                PIC X(1)  VALUE SPACES.
+               10 FILLER                PIC X(30)
+                       VALUE "GRUPPEN VOLL (VERWORFEN): ".
+               10 FZ-GRUPPE-UEBERLAUF   PIC ZZZ,ZZ9.
+               10 FILLER                PIC X(4)  VALUE SPACES.
+               10 FILLER                PIC X(30)
+                       VALUE "ZEILEN GEKUERZT: ".
+               10 FZ-ZEILE-UEBERLAUF    PIC ZZZ,ZZ9.
+
+       01 WS-AKTUELLES-TAGESDATUM       PIC X(10).
+
+       PROCEDURE DIVISION.
+           PERFORM AUDIT-INITIALISIERUNG
+           PERFORM WOERTERBUCH-INITIALISIERUNG
+           PERFORM BERICHT-INITIALISIERUNG
+           SORT SORTIER-DATEI
+               ON ASCENDING KEY SORT-SIGNATUR
+               INPUT PROCEDURE IS WORTLISTE-EINLESEN
+               OUTPUT PROCEDURE IS GRUPPEN-AUSGABE
+           PERFORM BERICHT-ABSCHLUSS
+           PERFORM AUDIT-SCHLIESSEN
+           GOBACK
+           .
+
+      * Oeffnet den Bericht und schreibt die Kopfzeilen einmal je Lauf.
+       BERICHT-INITIALISIERUNG SECTION.
+           OPEN OUTPUT BERICHT-DATEI
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-AKTUELLES-TAGESDATUM
+           MOVE WS-AKTUELLES-TAGESDATUM TO KZ1-DATUM
+           MOVE KOPF-ZEILE-1 TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+           MOVE KOPF-ZEILE-2 TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+           EXIT.
+
+      * Liest die Wortliste satzweise, ermittelt je Wort die sortierte
+      * Buchstabensignatur (normalisiert wie beim Anagramm-Vergleich)
+      * und uebergibt die Saetze per RELEASE an das COBOL SORT.
+       WORTLISTE-EINLESEN SECTION.
+           OPEN INPUT WORTLISTE-DATEI
+           READ WORTLISTE-DATEI
+               AT END SET WORTLISTE-ENDE TO TRUE
+           END-READ
+           PERFORM UNTIL WORTLISTE-ENDE
+               ADD 1 TO WS-WORTE-GESAMT
+               MOVE WLS-WORT TO NORM-EINGABE
+               PERFORM NORMALISIERE-WORT
+               PERFORM BERECHNE-SIGNATUR
+               MOVE SIGNATUR-ERGEBNIS TO SORT-SIGNATUR
+               MOVE WLS-WORT TO SORT-WORT
+               RELEASE SORTIER-SATZ
+               READ WORTLISTE-DATEI
+                   AT END SET WORTLISTE-ENDE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE WORTLISTE-DATEI
+           EXIT.
+
+      * Liest die sortierten Saetze zurueck und fasst aufeinander-
+      * folgende Saetze mit gleicher Signatur zu einer Gruppe zusammen.
+      * Jede weitere Signaturuebereinstimmung wird zusaetzlich per
+      * PRUEFE-ANAGRAMM-PHRASE gegen das erste Wort der Gruppe
+      * bestaetigt, bevor sie mitgezaehlt wird.
+       GRUPPEN-AUSGABE SECTION.
+           MOVE SPACES TO GRP-AKTUELLE-SIGNATUR
+           MOVE 0 TO GRP-ANZAHL
+           RETURN SORTIER-DATEI
+               AT END SET SORTIER-ENDE TO TRUE
+           END-RETURN
+           PERFORM UNTIL SORTIER-ENDE
+               IF SORT-SIGNATUR NOT = GRP-AKTUELLE-SIGNATUR
+                   PERFORM GRUPPE-ABSCHLIESSEN
+                   MOVE SORT-SIGNATUR TO GRP-AKTUELLE-SIGNATUR
+                   MOVE 0 TO GRP-ANZAHL
+               END-IF
+               PERFORM GRUPPE-WORT-AUFNEHMEN
+               RETURN SORTIER-DATEI
+                   AT END SET SORTIER-ENDE TO TRUE
+               END-RETURN
+           END-PERFORM
+           PERFORM GRUPPE-ABSCHLIESSEN
+           EXIT.
+
+      * Nimmt SORT-WORT in die laufende Gruppe auf. Ab dem zweiten
+      * Mitglied wird die Signaturuebereinstimmung ueber die
+      * gemeinsame Anagramm-Pruefung bestaetigt; nur ein bestaetigtes
+      * Wort wird tatsaechlich aufgenommen, eine Signaturkollision
+      * ohne echtes Anagramm wird verworfen (und gemeldet), statt die
+      * Gruppe zu verfaelschen. Ist die Gruppe bereits an ihrer
+      * Kapazitaetsgrenze angelangt, wird das Wort ebenfalls verworfen
+      * und die Anzahl der uebersprungenen Woerter mitgezaehlt.
+       GRUPPE-WORT-AUFNEHMEN SECTION.
+           IF GRP-ANZAHL = 0
+               ADD 1 TO GRP-ANZAHL
+               MOVE SORT-WORT TO GRP-WORT-TEXT (GRP-ANZAHL)
+           ELSE
+               MOVE GRP-WORT-TEXT (1) TO PHRASE-1
+               MOVE SORT-WORT TO PHRASE-2
+               PERFORM PRUEFE-ANAGRAMM-PHRASE
+               IF NOT IST-ANAGRAMM
+                   DISPLAY "WARNUNG: Signaturkollision ohne Anagramm - "
+                       SORT-WORT
+               ELSE
+                   IF GRP-ANZAHL < 1000
+                       ADD 1 TO GRP-ANZAHL
+                       MOVE SORT-WORT TO GRP-WORT-TEXT (GRP-ANZAHL)
+                   ELSE
+                       ADD 1 TO WS-GRUPPE-UEBERLAUF
+                       DISPLAY "WARNUNG: Gruppe voll (1000), Wort "
+                           "verworfen - " SORT-WORT
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+      * Schreibt die laufende Gruppe als Berichtszeile, sofern sie
+      * aus mehr als einem Wort besteht - einzelne Woerter ohne
+      * Anagramm-Partner sind fuer den Thesaurus-Bericht ohne Belang.
+      * Passt die Wortliste nicht mehr in DZ-WOERTER, wird die Zeile
+      * an der Feldgrenze gekappt (ON OVERFLOW) und einmal je Gruppe
+      * mitgezaehlt, damit der Betrieb erkennt, dass der Bericht
+      * unvollstaendig ist.
+       GRUPPE-ABSCHLIESSEN SECTION.
+           IF GRP-ANZAHL > 1
+               ADD 1 TO WS-GRUPPEN-ANZAHL
+               MOVE GRP-AKTUELLE-SIGNATUR (1:20) TO DZ-SIGNATUR
+               MOVE SPACES TO DZ-WOERTER
+               MOVE 1 TO GRP-ZEIGER
+               SET GRP-ZEILE-NOCH-NICHT-GEZAEHLT TO TRUE
+               PERFORM VARYING GRP-IDX FROM 1 BY 1
+                       UNTIL GRP-IDX > GRP-ANZAHL
+                   IF GRP-IDX > 1
+                       STRING ", " DELIMITED BY SIZE
+                           INTO DZ-WOERTER WITH POINTER GRP-ZEIGER
+                           ON OVERFLOW
+                               PERFORM ZEILE-UEBERLAUF-MELDEN
+                       END-STRING
+                   END-IF
+                   STRING GRP-WORT-TEXT (GRP-IDX) DELIMITED BY SPACE
+                       INTO DZ-WOERTER WITH POINTER GRP-ZEIGER
+                       ON OVERFLOW
+                           PERFORM ZEILE-UEBERLAUF-MELDEN
+                   END-STRING
+               END-PERFORM
+               MOVE DETAIL-ZEILE TO BERICHT-ZEILE
+               WRITE BERICHT-ZEILE
+           END-IF
+           EXIT.
+
+      * Zaehlt eine gekappte Berichtszeile genau einmal je Gruppe, auch
+      * wenn mehrere STRING-Aufrufe innerhalb derselben Gruppe ueber-
+      * laufen.
+       ZEILE-UEBERLAUF-MELDEN SECTION.
+           IF GRP-ZEILE-NOCH-NICHT-GEZAEHLT
+               SET GRP-ZEILE-BEREITS-GEZAEHLT TO TRUE
+               ADD 1 TO WS-ZEILE-UEBERLAUF
+               DISPLAY "WARNUNG: Berichtszeile gekuerzt fuer Signatur "
+                   GRP-AKTUELLE-SIGNATUR (1:20)
+           END-IF
+           EXIT.
+
+      * Schreibt die Fusszeile mit den Laufsummen und schliesst den
+      * Bericht.
+       BERICHT-ABSCHLUSS SECTION.
+           MOVE WS-GRUPPEN-ANZAHL TO FZ-GRUPPEN-ANZAHL
+           MOVE WS-WORTE-GESAMT TO FZ-WORTE-GESAMT
+           MOVE FUSS-ZEILE TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+           MOVE WS-GRUPPE-UEBERLAUF TO FZ-GRUPPE-UEBERLAUF
+           MOVE WS-ZEILE-UEBERLAUF TO FZ-ZEILE-UEBERLAUF
+           MOVE FUSS-ZEILE-2 TO BERICHT-ZEILE
+           WRITE BERICHT-ZEILE
+           CLOSE BERICHT-DATEI
+           EXIT.
+
+           COPY VERGLEICH-LOGIK.
