@@ -1,7 +1,34 @@
             TESTSUITE 'UNIT TESTS für ANAGRAMM'
-       
+
             TESTCASE 'Hund ist kein Anagramm von Katze'
             MOVE "Hund"  TO WORT-1
             MOVE "Katze" TO WORT-2
             PERFORM PRUEFE-ANAGRAMM
             EXPECT IST-KEIN-ANAGRAMM TO BE TRUE
+
+            TESTCASE 'Tom Marvolo Riddle ist Anagramm von Voldemort'
+            MOVE "Tom Marvolo Riddle"   TO PHRASE-1
+            MOVE "I am Lord Voldemort" TO PHRASE-2
+            PERFORM PRUEFE-ANAGRAMM-PHRASE
+            EXPECT IST-ANAGRAMM TO BE TRUE
+
+            TESTCASE 'PRUEFE-ANAGRAMM-PHRASE ignoriert Satzzeichen'
+            MOVE "Dormitory"    TO PHRASE-1
+            MOVE "Dirty room!"  TO PHRASE-2
+            PERFORM PRUEFE-ANAGRAMM-PHRASE
+            EXPECT IST-ANAGRAMM TO BE TRUE
+
+            TESTCASE 'NORMALISIERE-WORT faltet Gross-/Kleinschreibung'
+            MOVE "Hund" TO NORM-EINGABE
+            PERFORM NORMALISIERE-WORT
+            EXPECT NORM-AUSGABE TO BE EQUAL TO "HUND"
+
+            TESTCASE 'NORMALISIERE-WORT faltet Umlaute auf Digraphe'
+            MOVE SPACES TO NORM-EINGABE
+            STRING "m" DELIMITED BY SIZE
+                   X"FC" DELIMITED BY SIZE
+                   "ller" DELIMITED BY SIZE
+                   INTO NORM-EINGABE
+            END-STRING
+            PERFORM NORMALISIERE-WORT
+            EXPECT NORM-AUSGABE TO BE EQUAL TO "MUELLER"
