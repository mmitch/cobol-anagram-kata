@@ -0,0 +1,26 @@
+      * Umwandlungstabelle deutscher Umlaute/scharfem S auf ihre
+      * digraphe Grundschreibweise (Ä->AE, Ö->OE, Ü->UE, ß->SS), je
+      * einmal fuer Gross- und Kleinschreibung. Wird von
+      * NORMALISIERE-WORT in SIGNATUR-LOGIK.CPY durchsucht, bevor der
+      * verbleibende Text ueber FUNCTION UPPER-CASE vereinheitlicht
+      * wird.
+           05 UMLAUT-TABELLE-WERTE.
+               10 FILLER PIC X(1) VALUE X"C4".
+               10 FILLER PIC X(2) VALUE "AE".
+               10 FILLER PIC X(1) VALUE X"E4".
+               10 FILLER PIC X(2) VALUE "ae".
+               10 FILLER PIC X(1) VALUE X"D6".
+               10 FILLER PIC X(2) VALUE "OE".
+               10 FILLER PIC X(1) VALUE X"F6".
+               10 FILLER PIC X(2) VALUE "oe".
+               10 FILLER PIC X(1) VALUE X"DC".
+               10 FILLER PIC X(2) VALUE "UE".
+               10 FILLER PIC X(1) VALUE X"FC".
+               10 FILLER PIC X(2) VALUE "ue".
+               10 FILLER PIC X(1) VALUE X"DF".
+               10 FILLER PIC X(2) VALUE "SS".
+           05 UMLAUT-TABELLE REDEFINES UMLAUT-TABELLE-WERTE.
+               10 UMLAUT-EINTRAG OCCURS 7 TIMES
+                       INDEXED BY UMLAUT-IDX.
+                   15 UMLAUT-QUELLE        PIC X(1).
+                   15 UMLAUT-ZIEL          PIC X(2).
