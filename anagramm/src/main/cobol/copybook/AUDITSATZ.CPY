@@ -0,0 +1,8 @@
+      * Satzlayout fuer das Audit-Protokoll (Nachweis fuer die
+      * Revision): ein Satz je durchgefuehrter Anagramm-Pruefung.
+           05 AUD-ZEITSTEMPEL          PIC X(26).
+           05 AUD-LAUF-ID              PIC X(14).
+           05 AUD-WORT-1               PIC X(80).
+           05 AUD-WORT-2               PIC X(80).
+           05 AUD-STATUS               PIC X(04).
+           05 AUD-WOERTER-GUELTIG      PIC X(04).
