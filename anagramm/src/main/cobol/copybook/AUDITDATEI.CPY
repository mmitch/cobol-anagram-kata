@@ -0,0 +1,5 @@
+      * FILE-CONTROL-Eintrag fuer die Audit-Datei, gemeinsam genutzt
+      * von jedem Programm, das VERGLEICH-LOGIK.CPY einbindet.
+           SELECT AUDIT-DATEI ASSIGN TO "ANAGAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-DATEI-STATUS.
