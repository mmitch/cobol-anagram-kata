@@ -0,0 +1,115 @@
+      * Gemeinsame WORKING-STORAGE-Felder fuer die Anagramm-Pruefung
+      * (VERGLEICH-LOGIK.CPY). Jedes Programm, das die Pruefung per
+      * COPY VERGLEICH-LOGIK einbindet, bindet dieses Datenlayout mit
+      * ein. Ein aufrufendes Programm braucht zusaetzlich eine eigene
+      * FD/SELECT fuer AUDIT-DATEI (Satzlayout: COPY AUDITSATZ) und
+      * PERFORMt AUDIT-INITIALISIERUNG/AUDIT-SCHLIESSEN einmal je Lauf.
+       01 EINGABE.
+           05 WORT-1                    PIC X(12).
+           05 WORT-2                    PIC X(12).
+       01 EINGABE-PHRASE.
+           05 PHRASE-1                  PIC X(80).
+           05 PHRASE-2                  PIC X(80).
+       01 AUSGABE.
+           05 ANAGRAMM-STATUS           PIC X(04).
+               88 IST-ANAGRAMM          VALUE 'JA'.
+               88 IST-KEIN-ANAGRAMM     VALUE 'NEIN'.
+           05 WOERTER-GUELTIG-STATUS    PIC X(04).
+               88 BEIDE-WOERTER-GUELTIG      VALUE 'JA'.
+               88 NICHT-BEIDE-WOERTER-GUELTIG VALUE 'NEIN'.
+
+       01 VERGLEICHS-ARBEIT.
+           05 VGL-WORT-1                PIC X(80).
+           05 VGL-WORT-2                PIC X(80).
+           05 VGL-ZAEHLERFELD-1.
+               10 VGL-ZAEHLER-1         PIC S9(3) OCCURS 256.
+           05 VGL-ZAEHLERFELD-2.
+               10 VGL-ZAEHLER-2         PIC S9(3) OCCURS 256.
+           05 VGL-INDEX                 PIC 9(4).
+           05 VGL-STELLE                PIC 9(4).
+
+       01 UMLAUT-DATEN.
+           COPY UMLAUT.
+
+       01 NORMALISIERUNGS-ARBEIT.
+           05 NORM-EINGABE              PIC X(80).
+           05 NORM-EINGABE-TAB REDEFINES NORM-EINGABE.
+               10 NORM-ZEICHEN          PIC X(1) OCCURS 80.
+           05 NORM-AUSGABE              PIC X(80).
+           05 NORM-ZEIGER               PIC 9(4).
+           05 NORM-INDEX                PIC 9(4).
+           05 WS-NORM-UEBERLAUF-SCH     PIC X(01) VALUE 'N'.
+               88 NORM-UEBERLAUF-GEMELDET VALUE 'J'.
+
+       01 BEREINIGUNGS-ARBEIT.
+           05 BER-EINGABE               PIC X(80).
+           05 BER-EINGABE-TAB REDEFINES BER-EINGABE.
+               10 BER-ZEICHEN           PIC X(1) OCCURS 80.
+           05 BER-AUSGABE               PIC X(80).
+           05 BER-ZEIGER                PIC 9(4).
+           05 BER-INDEX                 PIC 9(4).
+
+       01 AUDIT-STEUERUNG.
+           05 WS-AUDIT-DATEI-STATUS     PIC X(02).
+           05 WS-AUDIT-AKTIV-SCH        PIC X(01) VALUE 'N'.
+               88 AUDIT-AKTIV           VALUE 'J'.
+           05 WS-LAUF-ID                PIC X(14).
+           05 WS-AKTUELLES-DATUM        PIC X(21).
+           05 WS-EINGABE-ROH-1          PIC X(80).
+           05 WS-EINGABE-ROH-2          PIC X(80).
+
+       01 WOERTERBUCH-STEUERUNG.
+           05 WS-WOERTERBUCH-DATEI-STATUS  PIC X(02).
+           05 WS-WOERTERBUCH-AKTIV-SCH     PIC X(01) VALUE 'N'.
+               88 WOERTERBUCH-AKTIV        VALUE 'J'.
+           05 WS-WOERTERBUCH-ENDE-SCH      PIC X(01) VALUE 'N'.
+               88 WOERTERBUCH-ENDE         VALUE 'J'.
+           05 WB-SUCH-WORT                 PIC X(80).
+           05 WB-GEFUNDEN-SCH              PIC X(01).
+               88 WB-GEFUNDEN              VALUE 'J'.
+      * Nicht "ein Wort gefunden", sondern "alle Einzelwoerter der
+      * jeweiligen Phrase im Woerterbuch gefunden" (siehe
+      * PRUEFE-WOERTERBUCH-PHRASE in VERGLEICH-LOGIK.CPY) - bei einem
+      * einzelnen Wort ohne Trennzeichen ist das dasselbe wie vorher.
+           05 WB-WORT-1-GEFUNDEN-SCH       PIC X(01).
+               88 WB-WORT-1-GEFUNDEN       VALUE 'J'.
+           05 WB-WORT-2-GEFUNDEN-SCH       PIC X(01).
+               88 WB-WORT-2-GEFUNDEN       VALUE 'J'.
+           05 WS-WOERTERBUCH-VOLL-SCH      PIC X(01) VALUE 'N'.
+               88 WOERTERBUCH-VOLL-GEMELDET VALUE 'J'.
+
+      * Arbeitsfelder zum Zerlegen einer Phrase in ihre Einzelwoerter
+      * fuer die Woerterbuchpruefung (PRUEFE-WOERTERBUCH-PHRASE), damit
+      * bei mehrwortigen Phrasen jedes Wort einzeln nachgeschlagen wird
+      * statt der zu einem Buchstabenblock verketteten Vergleichsform.
+       01 WORT-SPLIT-ARBEIT.
+           05 WS-WORT-PRUEF-EINGABE        PIC X(80).
+           05 WS-WORT-PRUEF-TAB REDEFINES WS-WORT-PRUEF-EINGABE.
+               10 WS-WORT-PRUEF-ZEICHEN    PIC X(1) OCCURS 80.
+           05 WS-WORT-PRUEF-INDEX          PIC 9(4).
+           05 WS-WORT-PRUEF-ZEICHEN-AKT    PIC X(1).
+           05 WS-WORT-PRUEF-AKTUELL        PIC X(80).
+           05 WS-WORT-PRUEF-ZEIGER         PIC 9(4).
+           05 WS-WORT-PRUEF-ANZAHL         PIC 9(4).
+           05 WS-WORT-PRUEF-ALLE-GUELTIG-SCH PIC X(01).
+               88 WS-WORT-PRUEF-ALLE-GUELTIG VALUE 'J'.
+
+       01 WOERTERBUCH-ARBEIT.
+           05 WB-ANZAHL                 PIC 9(6) VALUE 0.
+           05 WB-EINTRAG OCCURS 1 TO 50000 TIMES
+                   DEPENDING ON WB-ANZAHL
+                   INDEXED BY WB-IDX.
+               10 WB-WORT               PIC X(80).
+
+      * Sortierte Buchstabensignatur eines Wortes (siehe
+      * BERECHNE-SIGNATUR in VERGLEICH-LOGIK.CPY): zwei Woerter sind
+      * genau dann Anagramme, wenn ihre Signatur identisch ist. Wird
+      * von ANAGRAMM-GRUPPEN sowie vom Signatur-Index-Aufbau/-Suche
+      * genutzt.
+       01 SIGNATUR-ARBEIT.
+           05 SIGNATUR-ERGEBNIS         PIC X(80).
+           05 SIGNATUR-TAB REDEFINES SIGNATUR-ERGEBNIS.
+               10 SIG-ZEICHEN           PIC X(1) OCCURS 80.
+           05 SIG-I                     PIC 9(4).
+           05 SIG-J                     PIC 9(4).
+           05 SIG-TEMP                  PIC X(1).
