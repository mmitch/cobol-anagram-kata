@@ -0,0 +1,7 @@
+      * Satzlayout fuer die Eingabedatei des ANAGRAMM-Stapellaufs.
+      * Ein Satz enthaelt genau ein zu pruefendes Wort- oder
+      * Phrasenpaar.
+      * Feldbreite 80 statt 12, damit auch mehrwortige Phrasen
+      * (z.B. Kreuzwortraetsel-Vorgaben) hineinpassen.
+           05 SATZ-WORT-1              PIC X(80).
+           05 SATZ-WORT-2              PIC X(80).
