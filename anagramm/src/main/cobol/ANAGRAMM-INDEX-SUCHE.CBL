@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANAGRAMM-INDEX-SUCHE.
+
+      * Ein-Wort-Anfrage gegen den von ANAGRAMM-INDEX-AUFBAU gebauten
+      * Signatur-Index: berechnet die Signatur des Suchworts (uebergeben
+      * per COMMAND-LINE), sucht per START/READ NEXT alle Indexsaetze
+      * mit dieser Signatur (Mehrfachschluessel) statt die komplette
+      * Wortliste paarweise zu scannen, und bestaetigt jeden Treffer
+      * ueber PRUEFE-ANAGRAMM-PHRASE als Fallback-/Verifikationsschritt,
+      * bevor er als Ergebnis ausgegeben wird.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY INDEXDATEI.
+
+           COPY AUDITDATEI.
+
+           COPY WOERTERBUCHDATEI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INDEX-DATEI.
+       01  INDEX-SATZ.
+           COPY INDEXSATZ.
+
+       FD  AUDIT-DATEI.
+       01  AUDIT-SATZ.
+           COPY AUDITSATZ.
+
+       FD  WOERTERBUCH-DATEI.
+       01  WOERTERBUCH-SATZ.
+           COPY WOERTERBUCHSATZ.
+
+       WORKING-STORAGE SECTION.
+           COPY VERGLEICH-DATEN.
+
+       01 SUCHE-STEUERUNG.
+           05 WS-INDEX-DATEI-STATUS     PIC X(02).
+           05 WS-SUCHWORT                PIC X(80).
+           05 WS-SUCHWORT-NORM           PIC X(80).
+           05 WS-SUCH-SIGNATUR           PIC X(80).
+           05 WS-INDEX-ENDE-SCH          PIC X(01) VALUE 'N'.
+               88 INDEX-ENDE             VALUE 'J'.
+           05 WS-TREFFER-ANZAHL          PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-SUCHWORT FROM COMMAND-LINE
+           PERFORM AUDIT-INITIALISIERUNG
+           PERFORM WOERTERBUCH-INITIALISIERUNG
+           PERFORM SUCHE-INITIALISIERUNG
+           PERFORM SIGNATUR-TREFFER-VERARBEITEN UNTIL INDEX-ENDE
+           PERFORM SUCHE-ABSCHLUSS
+           PERFORM AUDIT-SCHLIESSEN
+           DISPLAY "ANAGRAMM-INDEX-SUCHE: " WS-TREFFER-ANZAHL
+               " Anagramm(e) gefunden fuer " WS-SUCHWORT
+           GOBACK
+           .
+
+      * Berechnet die Signatur des Suchworts und positioniert den
+      * Index per START auf den ersten Satz mit dieser Signatur. Merkt
+      * sich sowohl die Suchsignatur (WS-SUCH-SIGNATUR) als auch das
+      * normalisierte Suchwort (WS-SUCHWORT-NORM) in eigenen Feldern,
+      * statt sich beim spaeteren Selbsttreffer-Vergleich auf die von
+      * NORMALISIERE-WORT/BERECHNE-SIGNATUR ueberschriebenen globalen
+      * Arbeitsfelder zu verlassen.
+       SUCHE-INITIALISIERUNG SECTION.
+           OPEN INPUT INDEX-DATEI
+           IF WS-INDEX-DATEI-STATUS NOT = "00"
+               DISPLAY "WARNUNG: Index-Datei ANAGIDX konnte nicht "
+                   "geoeffnet werden (Status " WS-INDEX-DATEI-STATUS
+                   ") - bitte zuerst ANAGRAMM-INDEX-AUFBAU laufen "
+                   "lassen"
+               SET INDEX-ENDE TO TRUE
+           ELSE
+               MOVE WS-SUCHWORT TO NORM-EINGABE
+               PERFORM NORMALISIERE-WORT
+               MOVE NORM-AUSGABE TO WS-SUCHWORT-NORM
+               PERFORM BERECHNE-SIGNATUR
+               MOVE SIGNATUR-ERGEBNIS TO IDX-SIGNATUR
+               MOVE SIGNATUR-ERGEBNIS TO WS-SUCH-SIGNATUR
+               START INDEX-DATEI KEY IS EQUAL TO IDX-SIGNATUR
+                   INVALID KEY SET INDEX-ENDE TO TRUE
+               END-START
+               IF NOT INDEX-ENDE
+                   READ INDEX-DATEI NEXT RECORD
+                       AT END SET INDEX-ENDE TO TRUE
+                   END-READ
+               END-IF
+           END-IF
+           EXIT.
+
+      * Verarbeitet einen Indextreffer: solange die Signatur des
+      * gelesenen Satzes noch mit der Suchsignatur uebereinstimmt, wird
+      * das gefundene Wort zunaechst gegen das normalisierte Suchwort
+      * selbst verglichen und bei Gleichheit uebersprungen - ein Wort
+      * ist trivial sein eigenes Anagramm, und steht das Suchwort selbst
+      * in der Wortliste, waere es sonst ein Treffer, nach dem niemand
+      * gefragt hat. Jeder andere Treffer wird per PRUEFE-ANAGRAMM-PHRASE
+      * gegen das Suchwort bestaetigt (Fallback/Verifikation) und bei
+      * Erfolg ausgegeben; danach wird der naechste Indexsatz gelesen.
+       SIGNATUR-TREFFER-VERARBEITEN SECTION.
+           IF IDX-SIGNATUR NOT = WS-SUCH-SIGNATUR
+               SET INDEX-ENDE TO TRUE
+           ELSE
+               MOVE IDX-WORT TO NORM-EINGABE
+               PERFORM NORMALISIERE-WORT
+               IF NORM-AUSGABE NOT = WS-SUCHWORT-NORM
+                   MOVE WS-SUCHWORT TO PHRASE-1
+                   MOVE IDX-WORT TO PHRASE-2
+                   PERFORM PRUEFE-ANAGRAMM-PHRASE
+                   IF IST-ANAGRAMM
+                       ADD 1 TO WS-TREFFER-ANZAHL
+                       DISPLAY "  Treffer: " IDX-WORT
+                   END-IF
+               END-IF
+               READ INDEX-DATEI NEXT RECORD
+                   AT END SET INDEX-ENDE TO TRUE
+               END-READ
+           END-IF
+           EXIT.
+
+       SUCHE-ABSCHLUSS SECTION.
+           CLOSE INDEX-DATEI
+           EXIT.
+
+           COPY VERGLEICH-LOGIK.
