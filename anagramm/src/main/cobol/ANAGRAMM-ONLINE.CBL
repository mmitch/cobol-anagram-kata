@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANAGRAMM-ONLINE.
+
+      * Online-Transaktion fuer die Hotline: erfasst ein Wort- oder
+      * Phrasenpaar auf einer einfachen Bildschirmmaske, ruft die
+      * gemeinsame Anagramm-Pruefung direkt auf und zeigt das Ergebnis
+      * sofort an - ohne Umweg ueber den Stapellauf. An einem
+      * CICS-Standort wuerde diese Maske als BMS-Mapset unter EXEC
+      * CICS SEND/RECEIVE MAP laufen; dieses Nicht-CICS-Batch-/Online-
+      * Environment verwendet dafuer die COBOL SCREEN SECTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITDATEI.
+
+           COPY WOERTERBUCHDATEI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-DATEI.
+       01  AUDIT-SATZ.
+           COPY AUDITSATZ.
+
+       FD  WOERTERBUCH-DATEI.
+       01  WOERTERBUCH-SATZ.
+           COPY WOERTERBUCHSATZ.
+
+       WORKING-STORAGE SECTION.
+           COPY VERGLEICH-DATEN.
+
+       01 ONLINE-STEUERUNG.
+           05 WS-WEITER-SCH             PIC X(01) VALUE 'J'.
+               88 WEITER-PRUEFEN        VALUE 'J'.
+           05 WS-ERGEBNIS-TEXT          PIC X(20).
+           05 WS-WOERTERBUCH-TEXT       PIC X(20).
+
+       SCREEN SECTION.
+       01 ERFASSUNGS-MASKE.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "ANAGRAMM - Hotline-Abfrage".
+           05 LINE 3 COLUMN 1 VALUE "Wort/Phrase 1..: ".
+           05 LINE 3 COLUMN 20 PIC X(80) USING PHRASE-1.
+           05 LINE 5 COLUMN 1 VALUE "Wort/Phrase 2..: ".
+           05 LINE 5 COLUMN 20 PIC X(80) USING PHRASE-2.
+
+       01 ERGEBNIS-MASKE.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "ANAGRAMM - Hotline-Abfrage".
+           05 LINE 3 COLUMN 1 VALUE "Wort/Phrase 1..: ".
+           05 LINE 3 COLUMN 20 PIC X(80) FROM PHRASE-1.
+           05 LINE 5 COLUMN 1 VALUE "Wort/Phrase 2..: ".
+           05 LINE 5 COLUMN 20 PIC X(80) FROM PHRASE-2.
+           05 LINE 7 COLUMN 1 VALUE "Ergebnis.......: ".
+           05 LINE 7 COLUMN 20 PIC X(20) FROM WS-ERGEBNIS-TEXT.
+           05 LINE 8 COLUMN 1 VALUE "Woerter gueltig: ".
+           05 LINE 8 COLUMN 20 PIC X(20) FROM WS-WOERTERBUCH-TEXT.
+           05 LINE 10 COLUMN 1 VALUE "Weitere Abfrage (J/N): ".
+           05 LINE 10 COLUMN 24 PIC X(01) USING WS-WEITER-SCH.
+
+       PROCEDURE DIVISION.
+           PERFORM AUDIT-INITIALISIERUNG
+           PERFORM WOERTERBUCH-INITIALISIERUNG
+           PERFORM ONLINE-TRANSAKTION UNTIL NOT WEITER-PRUEFEN
+           PERFORM AUDIT-SCHLIESSEN
+           GOBACK
+           .
+
+       ONLINE-TRANSAKTION SECTION.
+           MOVE SPACES TO PHRASE-1
+           MOVE SPACES TO PHRASE-2
+           DISPLAY ERFASSUNGS-MASKE
+           ACCEPT ERFASSUNGS-MASKE
+           PERFORM PRUEFE-ANAGRAMM-PHRASE
+           IF IST-ANAGRAMM
+               MOVE "JA - Anagramm" TO WS-ERGEBNIS-TEXT
+           ELSE
+               MOVE "NEIN - kein Anagramm" TO WS-ERGEBNIS-TEXT
+           END-IF
+           IF BEIDE-WOERTER-GUELTIG
+               MOVE "JA" TO WS-WOERTERBUCH-TEXT
+           ELSE
+               IF NICHT-BEIDE-WOERTER-GUELTIG
+                   MOVE "NEIN" TO WS-WOERTERBUCH-TEXT
+               ELSE
+                   MOVE "UNBEKANNT" TO WS-WOERTERBUCH-TEXT
+               END-IF
+           END-IF
+           MOVE 'J' TO WS-WEITER-SCH
+           DISPLAY ERGEBNIS-MASKE
+           ACCEPT ERGEBNIS-MASKE
+           EXIT.
+
+           COPY VERGLEICH-LOGIK.
