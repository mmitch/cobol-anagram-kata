@@ -0,0 +1,15 @@
+      * FILE-CONTROL-Eintrag fuer den Signatur-Index (VSAM KSDS),
+      * gemeinsam genutzt von ANAGRAMM-INDEX-AUFBAU (Aufbau) und
+      * ANAGRAMM-INDEX-SUCHE (Nachschlagen). Eindeutiger Primaer-
+      * schluessel ist das Wort selbst (IDX-WORT); die Signatur steht
+      * als Alternate Key MIT Mehrfachschluesseln, da mehrere Woerter
+      * dieselbe Signatur teilen koennen - eine WITH-DUPLICATES-Klausel
+      * ist fuer einen Primaerschluessel in Standard-COBOL nicht
+      * zulaessig (ein KSDS-Primaerschluessel ist immer eindeutig).
+           SELECT INDEX-DATEI ASSIGN TO "ANAGIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDX-WORT
+               ALTERNATE RECORD KEY IS IDX-SIGNATUR
+                   WITH DUPLICATES
+               FILE STATUS IS WS-INDEX-DATEI-STATUS.
