@@ -0,0 +1,4 @@
+      * Satzlayout der Checkpoint-Datei des ANAGRAMM-Stapellaufs: die
+      * laufende Satznummer des zuletzt erfolgreich verarbeiteten
+      * Eingabesatzes. Die Datei enthaelt immer nur den letzten Stand.
+           05 CKP-LETZTER-SATZ         PIC 9(9).
