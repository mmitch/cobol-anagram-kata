@@ -0,0 +1,7 @@
+      * Satzlayout fuer die Ausgabedatei des ANAGRAMM-Stapellaufs.
+      * Ein Satz enthaelt das gepruefte Wort- oder Phrasenpaar und
+      * das Ergebnis.
+           05 SATZ-WORT-1              PIC X(80).
+           05 SATZ-WORT-2              PIC X(80).
+           05 SATZ-STATUS              PIC X(04).
+           05 SATZ-WOERTER-GUELTIG     PIC X(04).
