@@ -0,0 +1,4 @@
+      * Satzlayout der Eingabe-Wortliste fuer ANAGRAMM-GRUPPEN und
+      * ANAGRAMM-INDEX-AUFBAU: ein Wort je Satz, so wie sie vom
+      * Puzzle-Design-Team geliefert wird.
+           05 WLS-WORT                  PIC X(80).
