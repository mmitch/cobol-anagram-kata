@@ -0,0 +1,76 @@
+      * Normalisierung und Signatur-Berechnung ohne Audit- oder
+      * Woerterbuch-Anbindung. Ausgelagert aus VERGLEICH-LOGIK.CPY (die
+      * ihrerseits COPY SIGNATUR-LOGIK einbindet), damit Programme, die
+      * nur die Signatur brauchen und keinen Wortpaar-Vergleich
+      * durchfuehren (ANAGRAMM-INDEX-AUFBAU), keine AUDIT-DATEI/
+      * WOERTERBUCH-DATEI-FDs deklarieren muessen, die sie nie oeffnen.
+      * Erwartet die Datenfelder aus VERGLEICH-DATEN.CPY.
+
+      * Faltet NORM-EINGABE ueber UMLAUT-TABELLE und FUNCTION UPPER-CASE
+      * nach NORM-AUSGABE, so dass Gross-/Kleinschreibung und
+      * Umlaut-/Digraph-Schreibweise (Groesse/Grosse) keinen
+      * Unterschied mehr machen. NORM-AUSGABE ist wie NORM-EINGABE
+      * PIC X(80), obwohl jeder Umlaut/ss auf einen 2-Zeichen-Digraph
+      * expandiert - bei mehr als 40 Umlautbytes im Eingabewort laeuft
+      * der STRING-Zeiger ueber das Feldende hinaus. STRING bricht dann
+      * ohne Fehlermeldung ab; ON OVERFLOW meldet dies einmalig, damit
+      * ein Massenlauf nicht in tausenden identischen Warnungen
+      * ertrinkt.
+       NORMALISIERE-WORT SECTION.
+           MOVE SPACES TO NORM-AUSGABE
+           MOVE 1 TO NORM-ZEIGER
+           PERFORM VARYING NORM-INDEX FROM 1 BY 1 UNTIL NORM-INDEX > 80
+               SET UMLAUT-IDX TO 1
+               SEARCH UMLAUT-EINTRAG
+                   AT END
+                       STRING NORM-ZEICHEN (NORM-INDEX)
+                           DELIMITED BY SIZE
+                           INTO NORM-AUSGABE WITH POINTER NORM-ZEIGER
+                           ON OVERFLOW
+                               PERFORM NORM-UEBERLAUF-MELDEN
+                       END-STRING
+                   WHEN UMLAUT-QUELLE (UMLAUT-IDX)
+                           = NORM-ZEICHEN (NORM-INDEX)
+                       STRING UMLAUT-ZIEL (UMLAUT-IDX)
+                           DELIMITED BY SIZE
+                           INTO NORM-AUSGABE WITH POINTER NORM-ZEIGER
+                           ON OVERFLOW
+                               PERFORM NORM-UEBERLAUF-MELDEN
+                       END-STRING
+               END-SEARCH
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE(NORM-AUSGABE) TO NORM-AUSGABE
+           EXIT.
+
+      * Einmalige Warnung bei Ueberlauf von NORM-AUSGABE (siehe
+      * NORMALISIERE-WORT). Nach dem ersten Vorkommen unterdrueckt
+      * NORM-UEBERLAUF-GEMELDET weitere DISPLAY-Zeilen, analog zu
+      * WOERTERBUCH-VOLL-GEMELDET in VERGLEICH-DATEN.CPY.
+       NORM-UEBERLAUF-MELDEN SECTION.
+           IF NOT NORM-UEBERLAUF-GEMELDET
+               DISPLAY "WARNUNG: NORM-AUSGABE-Ueberlauf bei "
+                   "Umlautfaltung - Wort zu lang, Ergebnis "
+                   "abgeschnitten - " NORM-EINGABE
+               SET NORM-UEBERLAUF-GEMELDET TO TRUE
+           END-IF
+           EXIT.
+
+      * Sortiert die Zeichen von NORM-AUSGABE (bereits gross-
+      * geschrieben und umlautgefaltet) aufsteigend nach
+      * SIGNATUR-ERGEBNIS, so dass jede Buchstabenpermutation eines
+      * Wortes auf dieselbe Signatur abgebildet wird. Der Aufrufer
+      * fuellt NORM-AUSGABE vorab per NORMALISIERE-WORT.
+       BERECHNE-SIGNATUR SECTION.
+           MOVE NORM-AUSGABE TO SIGNATUR-ERGEBNIS
+           PERFORM VARYING SIG-I FROM 1 BY 1 UNTIL SIG-I > 79
+               PERFORM VARYING SIG-J FROM 1 BY 1
+                       UNTIL SIG-J > (80 - SIG-I)
+                   IF SIG-ZEICHEN (SIG-J) > SIG-ZEICHEN (SIG-J + 1)
+                       MOVE SIG-ZEICHEN (SIG-J) TO SIG-TEMP
+                       MOVE SIG-ZEICHEN (SIG-J + 1)
+                           TO SIG-ZEICHEN (SIG-J)
+                       MOVE SIG-TEMP TO SIG-ZEICHEN (SIG-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT.
