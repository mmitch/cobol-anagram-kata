@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANAGRAMM-INDEX-AUFBAU.
+
+      * Baut den Signatur-Index (VSAM KSDS, Primaerschluessel IDX-WORT
+      * eindeutig, Alternate Key IDX-SIGNATUR mit Mehrfachschluesseln)
+      * einmal aus der kompletten Wortliste auf, damit
+      * ANAGRAMM-INDEX-SUCHE eine Ein-Wort-Anfrage als direkten
+      * Schluesselzugriff statt als paarweisen Scan der ganzen Liste
+      * beantworten kann. Laeuft vor
+      * jeder Neubefuellung der Wortliste erneut (baut die Datei bei
+      * jedem Aufruf komplett neu auf). Reiner Indexaufbau ohne
+      * Wortpaar-Vergleich - es gibt hier nichts zu auditieren oder
+      * gegen ein Woerterbuch zu validieren, daher bindet dieses
+      * Programm nur die Signatur-Logik (COPY SIGNATUR-LOGIK) statt
+      * der vollen Vergleichslogik ein und deklariert keine AUDIT-DATEI
+      * / WOERTERBUCH-DATEI. Beide werden erst bei der Suche
+      * (ANAGRAMM-INDEX-SUCHE) gebraucht, wo tatsaechlich ein
+      * Wortpaar-Vergleich stattfindet.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORTLISTE-DATEI ASSIGN TO "ANAGWL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY INDEXDATEI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WORTLISTE-DATEI.
+       01  WORTLISTE-SATZ.
+           COPY WORTLISTESATZ.
+
+       FD  INDEX-DATEI.
+       01  INDEX-SATZ.
+           COPY INDEXSATZ.
+
+       WORKING-STORAGE SECTION.
+           COPY VERGLEICH-DATEN.
+
+       01 AUFBAU-STEUERUNG.
+           05 WS-WORTLISTE-ENDE-SCH     PIC X(01) VALUE 'N'.
+               88 WORTLISTE-ENDE        VALUE 'J'.
+           05 WS-INDEX-DATEI-STATUS     PIC X(02).
+           05 WS-WOERTER-INDIZIERT      PIC 9(9) VALUE 0.
+           05 WS-DUPLIKATE              PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM AUFBAU-INITIALISIERUNG
+           PERFORM WORTLISTE-INDIZIEREN UNTIL WORTLISTE-ENDE
+           PERFORM AUFBAU-ABSCHLUSS
+           DISPLAY "ANAGRAMM-INDEX-AUFBAU: " WS-WOERTER-INDIZIERT
+               " Woerter indiziert, " WS-DUPLIKATE
+               " Duplikate uebersprungen"
+           GOBACK
+           .
+
+       AUFBAU-INITIALISIERUNG SECTION.
+           OPEN INPUT WORTLISTE-DATEI
+           OPEN OUTPUT INDEX-DATEI
+           IF WS-INDEX-DATEI-STATUS NOT = "00"
+               DISPLAY "WARNUNG: Index-Datei ANAGIDX konnte nicht "
+                   "angelegt werden (Status " WS-INDEX-DATEI-STATUS
+                   ") - Indexaufbau wird abgebrochen"
+               SET WORTLISTE-ENDE TO TRUE
+           ELSE
+               READ WORTLISTE-DATEI
+                   AT END SET WORTLISTE-ENDE TO TRUE
+               END-READ
+           END-IF
+           EXIT.
+
+      * Ermittelt je Wort die sortierte Buchstabensignatur (dieselbe
+      * Logik wie ANAGRAMM-GRUPPEN, ueber SIGNATUR-LOGIK geteilt) und
+      * schreibt einen Indexsatz je Wort. IDX-WORT ist der eindeutige
+      * Primaerschluessel - ein in der Wortliste doppelt vorkommendes
+      * Wort loest eine INVALID KEY aus, die hier abgefangen und
+      * gezaehlt/gemeldet wird, statt den Lauf abbrechen zu lassen.
+       WORTLISTE-INDIZIEREN SECTION.
+           MOVE WLS-WORT TO NORM-EINGABE
+           PERFORM NORMALISIERE-WORT
+           PERFORM BERECHNE-SIGNATUR
+           MOVE SIGNATUR-ERGEBNIS TO IDX-SIGNATUR
+           MOVE WLS-WORT TO IDX-WORT
+           WRITE INDEX-SATZ
+               INVALID KEY
+                   ADD 1 TO WS-DUPLIKATE
+                   DISPLAY "WARNUNG: Wort bereits im Index - "
+                       "uebersprungen - " WLS-WORT
+               NOT INVALID KEY
+                   ADD 1 TO WS-WOERTER-INDIZIERT
+           END-WRITE
+           READ WORTLISTE-DATEI
+               AT END SET WORTLISTE-ENDE TO TRUE
+           END-READ
+           EXIT.
+
+       AUFBAU-ABSCHLUSS SECTION.
+           CLOSE WORTLISTE-DATEI
+           CLOSE INDEX-DATEI
+           EXIT.
+
+           COPY SIGNATUR-LOGIK.
