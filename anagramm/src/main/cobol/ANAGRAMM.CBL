@@ -1,19 +1,307 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ANAGRAMM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EINGABE-DATEI ASSIGN TO "ANAGIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUSGABE-DATEI ASSIGN TO "ANAGOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUSGABE-DATEI-STATUS.
+
+      * Arbeitsdatei fuer den Neustart: haelt beim Zurueckschneiden der
+      * Ausgabedatei auf den Checkpoint-Stand (AUSGABE-AUF-CHECKPOINT-
+      * ZURUECKSETZEN) voruebergehend die zu behaltenden Saetze.
+           SELECT AUSGABE-NEU-DATEI ASSIGN TO "ANAGOUT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUSGABE-NEU-DATEI-STATUS.
+
+           COPY AUDITDATEI.
+
+           COPY WOERTERBUCHDATEI.
+
+           SELECT CHECKPOINT-DATEI ASSIGN TO "ANAGCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-DATEI-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EINGABE-DATEI.
+       01  EINGABE-SATZ.
+           COPY EINGABESATZ.
+
+       FD  AUSGABE-DATEI.
+       01  AUSGABE-SATZ.
+           COPY AUSGABESATZ.
+
+       FD  AUSGABE-NEU-DATEI.
+       01  AUSGABE-NEU-SATZ.
+           COPY AUSGABESATZ.
+
+       FD  AUDIT-DATEI.
+       01  AUDIT-SATZ.
+           COPY AUDITSATZ.
+
+       FD  WOERTERBUCH-DATEI.
+       01  WOERTERBUCH-SATZ.
+           COPY WOERTERBUCHSATZ.
+
+       FD  CHECKPOINT-DATEI.
+       01  CHECKPOINT-SATZ.
+           COPY CHECKPOINT.
+
        WORKING-STORAGE SECTION.
-       01 EINGABE.
-           05 WORT-1                    PIC X(12).
-           05 WORT-2                    PIC X(12).
-       01 AUSGABE.
-           05 ANAGRAMM-STATUS           PIC X(04).
-               88 IST-ANAGRAMM          VALUE 'JA'.
-               88 IST-KEIN-ANAGRAMM     VALUE 'NEIN'.
-               
+           COPY VERGLEICH-DATEN.
+
+       01 STAPEL-STEUERUNG.
+           05 WS-DATEIENDE-SCH          PIC X(01) VALUE 'N'.
+               88 EINGABE-ENDE          VALUE 'J'.
+           05 WS-AUSGABE-DATEI-STATUS   PIC X(02).
+           05 WS-AUSGABE-NEU-DATEI-STATUS PIC X(02).
+           05 WS-AUSGABE-KOPIER-ZAEHLER PIC 9(9).
+           05 WS-AUSGABE-ALT-ENDE-SCH   PIC X(01) VALUE 'N'.
+               88 WS-AUSGABE-ALT-ENDE   VALUE 'J'.
+           05 WS-AUSGABE-NEU-ENDE-SCH   PIC X(01) VALUE 'N'.
+               88 WS-AUSGABE-NEU-ENDE   VALUE 'J'.
+           05 WS-KOMMANDOZEILE          PIC X(40) VALUE SPACES.
+           05 WS-START-PARM             PIC X(08) VALUE SPACES.
+               88 NEUSTART-LAUF         VALUE 'RESTART'.
+           05 WS-INTERVALL-PARM         PIC X(08) VALUE SPACES.
+           05 WS-SATZ-NUMMER            PIC 9(9) VALUE 0.
+           05 WS-CHECKPOINT-INTERVALL   PIC 9(9) VALUE 1000.
+           05 WS-UEBERSPRINGEN          PIC 9(9) VALUE 0.
+           05 WS-UEBERSPRINGEN-ZAEHLER  PIC 9(9) VALUE 0.
+
+       01 CHECKPOINT-STEUERUNG.
+           05 WS-CHECKPOINT-DATEI-STATUS PIC X(02).
+
        PROCEDURE DIVISION.
+           PERFORM STAPEL-INITIALISIERUNG
+           PERFORM STAPEL-VERARBEITUNG UNTIL EINGABE-ENDE
+           PERFORM STAPEL-ABSCHLUSS
            GOBACK
            .
 
-       PRUEFE-ANAGRAMM SECTION.
+      * Erwartet als Kommandozeile optional "RESTART" gefolgt von einem
+      * zweiten Wert, der das Checkpoint-Intervall ueberschreibt (z.B.
+      * "RESTART 500"), oder - ohne Neustart - einen einzelnen
+      * numerischen Wert allein (z.B. "500"), der dann als erstes und
+      * einziges Token in WS-START-PARM landet. Ohne gueltigen
+      * numerischen Wert (weder als zweites noch als einziges Token)
+      * bleibt es beim einkompilierten Standard von 1000.
+      *
+      * UNSTRING liefert die Token rechts leerzeichenaufgefuellt
+      * (z.B. "500" -> "500     "), und die Klasse NUMERIC ist fuer ein
+      * alphanumerisches Feld nur TRUE, wenn JEDE Stelle eine Ziffer
+      * ist - ein rechtsbuendig aufgefuelltes Token besteht die Pruefung
+      * daher nie. FUNCTION TRIM entfernt die Auffuellung vor der
+      * NUMERIC-Pruefung, damit kurze Intervallwerte tatsaechlich
+      * erkannt werden.
+       STAPEL-INITIALISIERUNG SECTION.
+           ACCEPT WS-KOMMANDOZEILE FROM COMMAND-LINE
+           MOVE SPACES TO WS-START-PARM WS-INTERVALL-PARM
+           UNSTRING WS-KOMMANDOZEILE DELIMITED BY SPACE
+               INTO WS-START-PARM WS-INTERVALL-PARM
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-INTERVALL-PARM) IS NUMERIC
+                   AND FUNCTION TRIM(WS-INTERVALL-PARM) > 0
+               MOVE FUNCTION TRIM(WS-INTERVALL-PARM)
+                   TO WS-CHECKPOINT-INTERVALL
+           ELSE
+               IF FUNCTION TRIM(WS-START-PARM) IS NUMERIC
+                       AND FUNCTION TRIM(WS-START-PARM) > 0
+                   MOVE FUNCTION TRIM(WS-START-PARM)
+                       TO WS-CHECKPOINT-INTERVALL
+                   MOVE SPACES TO WS-START-PARM
+               END-IF
+           END-IF
+           OPEN INPUT EINGABE-DATEI
+           IF NEUSTART-LAUF
+               PERFORM LIES-CHECKPOINT
+               PERFORM AUSGABE-AUF-CHECKPOINT-ZURUECKSETZEN
+               OPEN EXTEND AUSGABE-DATEI
+               IF WS-AUSGABE-DATEI-STATUS NOT = "00"
+                   OPEN OUTPUT AUSGABE-DATEI
+               END-IF
+               PERFORM VARYING WS-UEBERSPRINGEN-ZAEHLER FROM 1 BY 1
+                       UNTIL WS-UEBERSPRINGEN-ZAEHLER > WS-UEBERSPRINGEN
+                   READ EINGABE-DATEI
+                       AT END SET EINGABE-ENDE TO TRUE
+                   END-READ
+               END-PERFORM
+           ELSE
+               MOVE 0 TO WS-SATZ-NUMMER
+               OPEN OUTPUT AUSGABE-DATEI
+           END-IF
+           PERFORM AUDIT-INITIALISIERUNG
+           PERFORM WOERTERBUCH-INITIALISIERUNG
+           IF NOT EINGABE-ENDE
+               PERFORM NAECHSTER-EINGABESATZ
+           END-IF
            EXIT.
+
+      * Ermittelt aus der Checkpoint-Datei, wie viele Eingabesaetze
+      * bereits im letzten Lauf erfolgreich verarbeitet wurden, damit
+      * ein Neustart genau dahinter fortsetzen kann.
+       LIES-CHECKPOINT SECTION.
+           MOVE 0 TO WS-UEBERSPRINGEN
+           OPEN INPUT CHECKPOINT-DATEI
+           IF WS-CHECKPOINT-DATEI-STATUS = "00"
+               READ CHECKPOINT-DATEI
+                   NOT AT END
+                       MOVE CKP-LETZTER-SATZ TO WS-UEBERSPRINGEN
+               END-READ
+               CLOSE CHECKPOINT-DATEI
+           END-IF
+           MOVE WS-UEBERSPRINGEN TO WS-SATZ-NUMMER
+           EXIT.
+
+      * Jeder verarbeitete Eingabesatz erzeugt genau einen Ausgabesatz
+      * (normal geprueft oder als FEHL abgelehnt), so dass die Anzahl
+      * der zuletzt eingecheckten Eingabesaetze (WS-UEBERSPRINGEN) auch
+      * die Anzahl der Ausgabesaetze ist, die der letzte Lauf bereits
+      * sicher geschrieben hatte. Ein Absturz zwischen zwei Checkpoints
+      * laesst aber haeufig weitere, nicht mehr eingecheckte
+      * Ausgabesaetze in der Datei zurueck; ohne Bereinigung wuerden
+      * die beim Neustart erneut verarbeiteten Eingabesaetze doppelt in
+      * der Ausgabe landen und den Tagesbericht verfaelschen. Diese
+      * Routine schneidet die Ausgabedatei deshalb vor dem
+      * Weiterschreiben auf genau WS-UEBERSPRINGEN Saetze zurueck -
+      * ueber die Arbeitsdatei AUSGABE-NEU-DATEI, da LINE SEQUENTIAL
+      * kein Kuerzen an Ort und Stelle kennt: zunaechst werden die
+      * ersten WS-UEBERSPRINGEN Saetze der alten Ausgabedatei dorthin
+      * kopiert, dann wird die Ausgabedatei neu angelegt und der
+      * gekuerzte Bestand zurueckkopiert. Existiert die Ausgabedatei
+      * noch gar nicht (allererster Lauf ohne jede Ausgabe), entfaellt
+      * die Bereinigung ersatzlos.
+       AUSGABE-AUF-CHECKPOINT-ZURUECKSETZEN SECTION.
+           OPEN INPUT AUSGABE-DATEI
+           IF WS-AUSGABE-DATEI-STATUS = "00"
+               OPEN OUTPUT AUSGABE-NEU-DATEI
+               IF WS-AUSGABE-NEU-DATEI-STATUS NOT = "00"
+                   DISPLAY "WARNUNG: Arbeitsdatei ANAGOUT.TMP konnte "
+                       "nicht angelegt werden (Status "
+                       WS-AUSGABE-NEU-DATEI-STATUS
+                       ") - Ausgabedatei wird beim Neustart nicht "
+                       "bereinigt"
+                   CLOSE AUSGABE-DATEI
+               ELSE
+                   MOVE 0 TO WS-AUSGABE-KOPIER-ZAEHLER
+                   MOVE 'N' TO WS-AUSGABE-ALT-ENDE-SCH
+                   PERFORM UNTIL WS-AUSGABE-ALT-ENDE OR
+                        WS-AUSGABE-KOPIER-ZAEHLER NOT < WS-UEBERSPRINGEN
+                       READ AUSGABE-DATEI
+                           AT END
+                               SET WS-AUSGABE-ALT-ENDE TO TRUE
+                           NOT AT END
+                               WRITE AUSGABE-NEU-SATZ FROM AUSGABE-SATZ
+                               ADD 1 TO WS-AUSGABE-KOPIER-ZAEHLER
+                       END-READ
+                   END-PERFORM
+                   CLOSE AUSGABE-DATEI
+                   CLOSE AUSGABE-NEU-DATEI
+                   OPEN OUTPUT AUSGABE-DATEI
+                   OPEN INPUT AUSGABE-NEU-DATEI
+                   IF WS-AUSGABE-NEU-DATEI-STATUS NOT = "00"
+                       DISPLAY "WARNUNG: Arbeitsdatei ANAGOUT.TMP "
+                           "konnte nicht wieder geoeffnet werden "
+                           "(Status " WS-AUSGABE-NEU-DATEI-STATUS
+                           ") - Ausgabedatei bleibt nach dem "
+                           "Zurueckschneiden leer"
+                       CLOSE AUSGABE-DATEI
+                   ELSE
+                       MOVE 'N' TO WS-AUSGABE-NEU-ENDE-SCH
+                       PERFORM UNTIL WS-AUSGABE-NEU-ENDE
+                           READ AUSGABE-NEU-DATEI
+                               AT END
+                                   SET WS-AUSGABE-NEU-ENDE TO TRUE
+                               NOT AT END
+                                   WRITE AUSGABE-SATZ
+                                       FROM AUSGABE-NEU-SATZ
+                           END-READ
+                       END-PERFORM
+                       CLOSE AUSGABE-DATEI
+                       CLOSE AUSGABE-NEU-DATEI
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+      * Schreibt den aktuellen Verarbeitungsstand fort, damit ein
+      * abgebrochener Lauf per Neustart-Parameter (RESTART) an dieser
+      * Stelle statt am Dateianfang fortgesetzt werden kann. Diese
+      * Schreibaktion traegt die gesamte Crash-Sicherheit des Laufs -
+      * schlaegt sie unbemerkt fehl, wuerde ein Neustart wieder ganz
+      * von vorn beginnen, ohne dass das jemand merkt.
+       SCHREIBE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-DATEI
+           IF WS-CHECKPOINT-DATEI-STATUS NOT = "00"
+               DISPLAY "WARNUNG: Checkpoint-Datei ANAGCKP konnte "
+                   "nicht geoeffnet werden (Status "
+                   WS-CHECKPOINT-DATEI-STATUS
+                   ") - Lauf wird ohne Checkpoint fortgesetzt"
+           ELSE
+               MOVE WS-SATZ-NUMMER TO CKP-LETZTER-SATZ
+               WRITE CHECKPOINT-SATZ
+               IF WS-CHECKPOINT-DATEI-STATUS NOT = "00"
+                   DISPLAY "WARNUNG: Checkpoint-Satz konnte nicht "
+                       "geschrieben werden (Status "
+                       WS-CHECKPOINT-DATEI-STATUS ")"
+               END-IF
+               CLOSE CHECKPOINT-DATEI
+           END-IF
+           EXIT.
+
+       STAPEL-VERARBEITUNG SECTION.
+           IF SATZ-WORT-1 OF EINGABE-SATZ = SPACES
+                   AND SATZ-WORT-2 OF EINGABE-SATZ = SPACES
+               PERFORM SATZ-ABLEHNEN
+           ELSE
+               MOVE SATZ-WORT-1 OF EINGABE-SATZ TO PHRASE-1
+               MOVE SATZ-WORT-2 OF EINGABE-SATZ TO PHRASE-2
+               PERFORM PRUEFE-ANAGRAMM-PHRASE
+               MOVE PHRASE-1 TO SATZ-WORT-1 OF AUSGABE-SATZ
+               MOVE PHRASE-2 TO SATZ-WORT-2 OF AUSGABE-SATZ
+               MOVE ANAGRAMM-STATUS TO SATZ-STATUS OF AUSGABE-SATZ
+               MOVE WOERTER-GUELTIG-STATUS TO
+                   SATZ-WOERTER-GUELTIG OF AUSGABE-SATZ
+               WRITE AUSGABE-SATZ
+           END-IF
+           ADD 1 TO WS-SATZ-NUMMER
+           IF FUNCTION MOD(WS-SATZ-NUMMER, WS-CHECKPOINT-INTERVALL) = 0
+               PERFORM SCHREIBE-CHECKPOINT
+           END-IF
+           PERFORM NAECHSTER-EINGABESATZ
+           EXIT.
+
+      * Ein Eingabesatz ohne jeden Inhalt (beide Woerter/Phrasen leer)
+      * ist ein Datenfehler, kein zu pruefendes Paar - er wird ohne
+      * Anagramm-Pruefung mit Status FEHL an die Ausgabe durchgereicht,
+      * damit der Tagesbericht (ANAGRAMM-BERICHT) ihn als abgelehnten
+      * Satz mitzaehlen kann.
+       SATZ-ABLEHNEN SECTION.
+           MOVE SATZ-WORT-1 OF EINGABE-SATZ
+               TO SATZ-WORT-1 OF AUSGABE-SATZ
+           MOVE SATZ-WORT-2 OF EINGABE-SATZ
+               TO SATZ-WORT-2 OF AUSGABE-SATZ
+           MOVE "FEHL" TO SATZ-STATUS OF AUSGABE-SATZ
+           MOVE SPACES TO SATZ-WOERTER-GUELTIG OF AUSGABE-SATZ
+           WRITE AUSGABE-SATZ
+           EXIT.
+
+       NAECHSTER-EINGABESATZ SECTION.
+           READ EINGABE-DATEI
+               AT END SET EINGABE-ENDE TO TRUE
+           END-READ
+           EXIT.
+
+       STAPEL-ABSCHLUSS SECTION.
+           PERFORM SCHREIBE-CHECKPOINT
+           CLOSE EINGABE-DATEI
+           CLOSE AUSGABE-DATEI
+           PERFORM AUDIT-SCHLIESSEN
+           EXIT.
+
+           COPY VERGLEICH-LOGIK.
